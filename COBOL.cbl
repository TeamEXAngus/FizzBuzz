@@ -1,39 +1,774 @@
+       >>SOURCE FORMAT FREE
+*>****************************************************************
+*> FIZZBUZZ - CLASSIFY THE NUMBERS 0 THRU A CARD-DRIVEN LIMIT,
+*> PRINTING "FIZZ"/"BUZZ" WORDS FOR NUMBERS DIVISIBLE BY THE
+*> CARD-DRIVEN DIVISORS, ONTO A PAGINATED REPORT FILE.
+*>------------------------------------------------------------------
+*> AUTHOR.          T. ANGUS, BATCH SYSTEMS GROUP.
+*> INSTALLATION.    TEAMEXANGUS.
+*> DATE-WRITTEN.    2026-06-01.
+*> DATE-COMPILED.
+*>------------------------------------------------------------------
+*> MODIFICATION HISTORY
+*> 2026-06-01 TXA  ORIGINAL - PERFORM 100 TIMES, HARDCODED MOD 3/5.
+*> 2026-07-20 TXA  ADDED PARMFILE SO LOOP LIMIT AND DIVISORS ARE
+*>                 CARD-DRIVEN INSTEAD OF RECOMPILED (SEE FBPARM).
+*> 2026-07-23 TXA  REPLACED DISPLAY OUTPUT WITH A PAGINATED, HEADED
+*>                 QSAM REPORT FILE (RPTFILE).
+*> 2026-07-25 TXA  ADDED RUN-HISTORY AUDIT RECORD ON HISTFILE, KEYED
+*>                 BY RUN-ID, WRITTEN AT END OF RUN (SEE FBHIST).
+*> 2026-07-28 TXA  ADDED CHECKPOINT/RESTART.  A CHECKPOINT RECORD IS
+*>                 WRITTEN TO CKPTFILE EVERY FB-PARM-CKPT-INTERVAL
+*>                 NUMBERS; A RUN RESUBMITTED WITH FB-PARM-RESTART-SW
+*>                 SET TO Y RESUMES FROM THE LAST CHECKPOINT INSTEAD
+*>                 OF FROM ZERO (SEE FBCKPT AND 1500-DETERMINE-START).
+*> 2026-08-01 TXA  REPLACED THE HARDCODED TWO-DIVISOR IF LOGIC WITH
+*>                 A RULES TABLE (FBRTBL) LOADED FROM RULEFILE AT
+*>                 INITIALIZATION (SEE FBRULE, 1300-LOAD-RULES-TABLE).
+*>                 FB-PARM-DIVISOR-1/2 STAY ON THE PARAMETER CARD FOR
+*>                 COMPATIBILITY BUT ARE NO LONGER USED TO BUILD out;
+*>                 RULEFILE IS NOW THE SOURCE OF TRUTH FOR WORDS.
+*> 2026-08-03 TXA  ADDED AN END-OF-RUN STATISTICS TRAILER TO RPTFILE.
+*>                 SINCE THE RULES TABLE CAN NOW HOLD ANY NUMBER OF
+*>                 RULES, "FIZZ-ONLY/BUZZ-ONLY/FIZZBUZZ/PLAIN" IS
+*>                 GENERALISED TO A COUNT OF HOW MANY RULES MATCHED
+*>                 EACH NUMBER: NONE (PLAIN), EXACTLY ONE, OR MORE
+*>                 THAN ONE (SEE 2500-ACCUMULATE-STATISTICS).
+*> 2026-08-05 TXA  ADDED FILE STATUS CHECKING AFTER EVERY OPEN,
+*>                 CLOSE, READ, WRITE AND REWRITE, ROUTED THROUGH A
+*>                 SHARED ABEND PARAGRAPH (9000-CHECK-FILE-STATUS,
+*>                 9500-ABEND-RTN) SO A BAD STATUS STOPS THE RUN
+*>                 WITH A NON-ZERO RETURN CODE AND AN ABENDED
+*>                 HISTORY RECORD INSTEAD OF SILENTLY CONTINUING.
+*> 2026-08-07 TXA  ADDED A DOWNSTREAM EXTRACT FILE (XTRFILE), ONE
+*>                 FIXED-WIDTH CSV RECORD PER NUMBER PROCESSED (SEE
+*>                 FBXTRC AND 2400-WRITE-EXTRACT-RECORD).  THE
+*>                 FIZZ/BUZZ FLAG COLUMNS REFLECT THE FIRST TWO
+*>                 ACTIVE RULES ON THE RULES TABLE, FOR COMPATIBILITY
+*>                 WITH THE DOWNSTREAM LAYOUT; FB-XTR-OUT-TEXT CARRIES
+*>                 THE FULL out VALUE REGARDLESS OF RULE COUNT.
+*> 2026-08-09 TXA  MAIN LOOP CAN NOW BE DRIVEN FROM TRANFILE INSTEAD
+*>                 OF A FIXED COUNTER, PER FB-PARM-RUN-MODE ("C" OR
+*>                 "T" - SEE FBPARM, 2100-GET-NEXT-NUMBER).  RESTART
+*>                 STILL APPLIES TO COUNTER MODE ONLY; A TRANSACTION-
+*>                 MODE RESTART REREADS TRANFILE FROM THE BEGINNING.
+*>****************************************************************
 IDENTIFICATION DIVISION.
 PROGRAM-ID. FIZZBUZZ.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT PARM-FILE ASSIGN TO PARMFILE
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FB-PARM-STATUS.
+
+    SELECT RPT-FILE ASSIGN TO RPTFILE
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FB-RPT-STATUS.
+
+    SELECT HIST-FILE ASSIGN TO HISTFILE
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FB-HISTFILE-STATUS.
+
+    SELECT CKPT-FILE ASSIGN TO CKPTFILE
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS RANDOM
+        RECORD KEY IS FB-CKPT-RUN-ID
+        FILE STATUS IS FB-CKPT-STATUS.
+
+    SELECT RULE-FILE ASSIGN TO RULEFILE
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS SEQUENTIAL
+        RECORD KEY IS FB-RULE-DIVISOR-R
+        FILE STATUS IS FB-RULE-STATUS.
+
+    SELECT XTR-FILE ASSIGN TO XTRFILE
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FB-XTR-STATUS.
+
+    SELECT TRAN-FILE ASSIGN TO TRANFILE
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FB-TRAN-STATUS.
+
 DATA DIVISION.
+FILE SECTION.
+FD  PARM-FILE
+    RECORDING MODE IS F.
+    COPY "FBPARM.cpy".
+
+FD  RULE-FILE.
+    COPY "FBRULE.cpy".
+
+FD  XTR-FILE
+    RECORDING MODE IS F.
+    COPY "FBXTRC.cpy".
+
+FD  TRAN-FILE
+    RECORDING MODE IS F.
+    COPY "FBTRAN.cpy".
+
+FD  HIST-FILE
+    RECORDING MODE IS F.
+    COPY "FBHIST.cpy".
+
+FD  CKPT-FILE.
+    COPY "FBCKPT.cpy".
+
+FD  RPT-FILE
+    RECORDING MODE IS F.
+01  FB-RPT-RECORD.
+    05  FB-RPT-CTL                 PIC X(01).
+    05  FB-RPT-LINE                PIC X(79).
+
 WORKING-STORAGE SECTION.
-01 loopNumber picture is 9(2) value 0.
-01 out picture is x(8) value " ".
+
+*> ---------------------------------------------------------------
+*> THE TWO ORIGINAL FIZZBUZZ FIELDS - KEPT UNDER THEIR ORIGINAL
+*> NAMES SINCE THE REST OF THE SHOP KNOWS THEM BY THESE NAMES.
+*> ---------------------------------------------------------------
+01  loopNumber                     PIC 9(05) VALUE 0.
+01  out                            PIC X(20) VALUE SPACES.
+
+01  FB-IO-FIELDS.
+    05  FB-PARM-STATUS             PIC X(02).
+    05  FB-RPT-STATUS              PIC X(02).
+    05  FB-HISTFILE-STATUS         PIC X(02).
+    05  FB-CKPT-STATUS             PIC X(02).
+    05  FB-RULE-STATUS             PIC X(02).
+    05  FB-XTR-STATUS              PIC X(02).
+    05  FB-TRAN-STATUS             PIC X(02).
+
+01  FB-LOOP-LIMIT                  PIC 9(05) VALUE 0.
+01  FB-START-NUMBER                PIC 9(05) VALUE 0.
+01  FB-COUNTER-NEXT                PIC 9(05) VALUE 0.
+
+    COPY "FBRTBL.cpy".
+
+01  FB-SWITCHES.
+    05  FB-RESTART-SW              PIC X(01) VALUE "N".
+        88  FB-IS-RESTART              VALUE "Y".
+        88  FB-NOT-RESTART              VALUE "N".
+    05  FB-ABEND-SW                PIC X(01) VALUE "N".
+        88  FB-ABEND-OCCURRED          VALUE "Y".
+        88  FB-NO-ABEND                VALUE "N".
+    05  FB-HIST-OPEN-SW            PIC X(01) VALUE "N".
+        88  FB-HISTFILE-IS-OPEN        VALUE "Y".
+        88  FB-HISTFILE-NOT-OPEN       VALUE "N".
+    05  FB-HIST-WRITTEN-SW         PIC X(01) VALUE "N".
+        88  FB-HIST-REC-WRITTEN        VALUE "Y".
+        88  FB-HIST-REC-NOT-WRITTEN    VALUE "N".
+    05  FB-EOF-SW                  PIC X(01) VALUE "N".
+        88  FB-END-OF-INPUT             VALUE "Y".
+        88  FB-NOT-END-OF-INPUT         VALUE "N".
+
+01  FB-IO-DIAGNOSTICS.
+    05  FB-IO-STATUS               PIC X(02).
+    05  FB-IO-OPERATION            PIC X(20).
+    05  FB-IO-FILE-ID              PIC X(10).
+
+01  FB-CKPT-FIELDS.
+    05  FB-CKPT-INTERVAL-COUNT     PIC 9(05) COMP VALUE 0.
+
+01  FB-MATCH-COUNT                 PIC 9(03) COMP VALUE 0.
+
+01  FB-STATISTICS.
+    05  FB-STAT-PLAIN              PIC 9(05) COMP VALUE 0.
+    05  FB-STAT-ONE-WORD           PIC 9(05) COMP VALUE 0.
+    05  FB-STAT-MULTI-WORD         PIC 9(05) COMP VALUE 0.
+
+01  FB-RUN-INFO.
+    05  FB-RUN-ID                  PIC 9(14) VALUE 0.
+    05  FB-RUN-DATE                PIC 9(08) VALUE 0.
+    05  FB-RUN-TIME-RAW            PIC 9(08) VALUE 0.
+    05  FB-RUN-TIME                PIC 9(06) VALUE 0.
+    05  FB-HIGH-NUMBER             PIC 9(05) VALUE 0.
+
+01  FB-REPORT-CONTROL.
+    05  FB-PAGE-NUMBER             PIC 9(03) VALUE 0.
+    05  FB-LINE-COUNT              PIC 9(03) VALUE 99.
+    05  FB-LINES-PER-PAGE          PIC 9(03) VALUE 40.
+
+01  FB-EDIT-FIELDS.
+    05  FB-EDIT-NUMBER             PIC ZZZZ9.
+    05  FB-EDIT-PAGE               PIC ZZ9.
+    05  FB-EDIT-COUNT              PIC ZZZZ9.
 
 PROCEDURE DIVISION.
 
-    MAIN.
-		perform 100 times
-		
-			move " " to out
-			
-			if function mod(loopNumber, 3) is = 0 then
-				string out delimited by space
-					"Fizz" delimited by size
-					into out
-				end-string
-			end-if
-			
-			if function mod(loopNumber, 5) is = 0 then
-				string out delimited by space
-					"Buzz" delimited by size
-					into out
-				end-string
-			end-if
-			
-			if out is = " " then
-				display loopNumber 
-			else
-				display out
-			end-if
-			
-			add 1 to loopNumber
-			
-		end-perform.
-
-STOP RUN.
+*>****************************************************************
+*> 0000-MAINLINE
+*>****************************************************************
+0000-MAINLINE.
+    PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+    PERFORM 2100-GET-NEXT-NUMBER THRU 2100-EXIT.
+    PERFORM 2000-PROCESS-ONE-NUMBER THRU 2000-EXIT
+        UNTIL FB-END-OF-INPUT.
+    PERFORM 8100-WRITE-REPORT-TRAILER THRU 8100-EXIT.
+    PERFORM 8200-WRITE-HISTORY-RECORD THRU 8200-EXIT.
+    PERFORM 8300-CLOSE-FILES THRU 8300-EXIT.
+    GO TO 9999-EXIT.
+
+*>****************************************************************
+*> 1000-INITIALIZE - READ THE PARM CARD AND OPEN THE REPORT FILE.
+*>****************************************************************
+1000-INITIALIZE.
+    OPEN INPUT PARM-FILE.
+    MOVE "OPEN INPUT" TO FB-IO-OPERATION.
+    MOVE "PARMFILE"   TO FB-IO-FILE-ID.
+    MOVE FB-PARM-STATUS TO FB-IO-STATUS.
+    PERFORM 9000-CHECK-FILE-STATUS THRU 9000-EXIT.
+    READ PARM-FILE
+        AT END CONTINUE
+    END-READ.
+    IF FB-PARM-STATUS NOT = "00" AND FB-PARM-STATUS NOT = "10"
+        MOVE "READ"     TO FB-IO-OPERATION
+        MOVE "PARMFILE" TO FB-IO-FILE-ID
+        MOVE FB-PARM-STATUS TO FB-IO-STATUS
+        PERFORM 9500-ABEND-RTN THRU 9500-EXIT
+    END-IF.
+    MOVE FB-PARM-LOOP-LIMIT TO FB-LOOP-LIMIT.
+    IF FB-LOOP-LIMIT = 0
+        MOVE 100 TO FB-LOOP-LIMIT
+    END-IF.
+    MOVE FB-PARM-RESTART-SW TO FB-RESTART-SW.
+    CLOSE PARM-FILE.
+    MOVE "CLOSE"      TO FB-IO-OPERATION.
+    MOVE "PARMFILE"   TO FB-IO-FILE-ID.
+    MOVE FB-PARM-STATUS TO FB-IO-STATUS.
+    PERFORM 9000-CHECK-FILE-STATUS THRU 9000-EXIT.
+    ACCEPT FB-RUN-DATE FROM DATE YYYYMMDD.
+    ACCEPT FB-RUN-TIME-RAW FROM TIME.
+    MOVE FB-RUN-TIME-RAW(1:6) TO FB-RUN-TIME.
+    PERFORM 1400-ESTABLISH-RUN-ID THRU 1400-EXIT.
+    PERFORM 1500-DETERMINE-START-NUMBER THRU 1500-EXIT.
+    PERFORM 1300-LOAD-RULES-TABLE THRU 1300-EXIT.
+    OPEN OUTPUT RPT-FILE.
+    MOVE "OPEN OUTPUT" TO FB-IO-OPERATION.
+    MOVE "RPTFILE"     TO FB-IO-FILE-ID.
+    MOVE FB-RPT-STATUS TO FB-IO-STATUS.
+    PERFORM 9000-CHECK-FILE-STATUS THRU 9000-EXIT.
+    OPEN EXTEND HIST-FILE.
+    MOVE "OPEN EXTEND" TO FB-IO-OPERATION.
+    MOVE "HISTFILE"    TO FB-IO-FILE-ID.
+    MOVE FB-HISTFILE-STATUS TO FB-IO-STATUS.
+    PERFORM 9000-CHECK-FILE-STATUS THRU 9000-EXIT.
+    SET FB-HISTFILE-IS-OPEN TO TRUE.
+    OPEN OUTPUT XTR-FILE.
+    MOVE "OPEN OUTPUT" TO FB-IO-OPERATION.
+    MOVE "XTRFILE"     TO FB-IO-FILE-ID.
+    MOVE FB-XTR-STATUS TO FB-IO-STATUS.
+    PERFORM 9000-CHECK-FILE-STATUS THRU 9000-EXIT.
+    MOVE FB-START-NUMBER TO FB-COUNTER-NEXT.
+    IF FB-MODE-TRANSACTION
+        OPEN INPUT TRAN-FILE
+        MOVE "OPEN INPUT" TO FB-IO-OPERATION
+        MOVE "TRANFILE"   TO FB-IO-FILE-ID
+        MOVE FB-TRAN-STATUS TO FB-IO-STATUS
+        PERFORM 9000-CHECK-FILE-STATUS THRU 9000-EXIT
+    END-IF.
+    PERFORM 1600-WRITE-REPORT-HEADINGS THRU 1600-EXIT.
+    1000-EXIT.
+        EXIT.
+
+*>****************************************************************
+*> 1300-LOAD-RULES-TABLE - READ RULEFILE IN DIVISOR-ASCENDING KEY
+*> ORDER INTO THE IN-STORAGE FB-RULE-TABLE (FBRTBL) SO THE MAIN
+*> LOOP NEVER TOUCHES RULEFILE ITSELF.
+*>****************************************************************
+1300-LOAD-RULES-TABLE.
+    MOVE 0 TO FB-RULE-COUNT.
+    OPEN INPUT RULE-FILE.
+    MOVE "OPEN INPUT" TO FB-IO-OPERATION.
+    MOVE "RULEFILE"   TO FB-IO-FILE-ID.
+    MOVE FB-RULE-STATUS TO FB-IO-STATUS.
+    PERFORM 9000-CHECK-FILE-STATUS THRU 9000-EXIT.
+    PERFORM 1310-LOAD-ONE-RULE THRU 1310-EXIT
+        UNTIL FB-RULE-STATUS = "10"
+           OR FB-RULE-COUNT >= 20.
+    IF FB-RULE-COUNT >= 20 AND FB-RULE-STATUS NOT = "10"
+        DISPLAY "FIZZBUZZ WARNING *** RULES TABLE FULL AT 20 RULES "
+                "- REMAINING RULEFILE ENTRIES WERE NOT LOADED."
+    END-IF.
+    CLOSE RULE-FILE.
+    MOVE "CLOSE"    TO FB-IO-OPERATION.
+    MOVE "RULEFILE" TO FB-IO-FILE-ID.
+    MOVE FB-RULE-STATUS TO FB-IO-STATUS.
+    PERFORM 9000-CHECK-FILE-STATUS THRU 9000-EXIT.
+    1300-EXIT.
+        EXIT.
+
+*>****************************************************************
+*> 1310-LOAD-ONE-RULE - READ ONE RULEFILE RECORD AND, IF ACTIVE AND
+*> ALREADY EFFECTIVE AS OF TODAY'S RUN DATE, APPEND IT TO THE TABLE.
+*> A RULE KEYED WITH A FUTURE FB-RULE-EFF-DATE-R IS LEFT ON RULEFILE
+*> BUT DOES NOT TAKE EFFECT UNTIL THAT DATE, SO RULEMAINT CAN STAGE
+*> A CHANGE AHEAD OF TIME.
+*>****************************************************************
+1310-LOAD-ONE-RULE.
+    READ RULE-FILE
+        AT END MOVE "10" TO FB-RULE-STATUS
+    END-READ.
+    IF FB-RULE-STATUS NOT = "00" AND FB-RULE-STATUS NOT = "10"
+        MOVE "READ"     TO FB-IO-OPERATION
+        MOVE "RULEFILE" TO FB-IO-FILE-ID
+        MOVE FB-RULE-STATUS TO FB-IO-STATUS
+        PERFORM 9500-ABEND-RTN THRU 9500-EXIT
+    END-IF.
+    IF FB-RULE-STATUS = "00" AND FB-RULE-IS-ACTIVE-R
+            AND FB-RULE-EFF-DATE-R <= FB-RUN-DATE
+        ADD 1 TO FB-RULE-COUNT
+        SET FB-RULE-IDX TO FB-RULE-COUNT
+        MOVE FB-RULE-DIVISOR-R TO FB-RULE-DIVISOR(FB-RULE-IDX)
+        MOVE FB-RULE-WORD-R    TO FB-RULE-WORD(FB-RULE-IDX)
+        MOVE FB-RULE-ACTIVE-R  TO FB-RULE-ACTIVE(FB-RULE-IDX)
+    END-IF.
+    1310-EXIT.
+        EXIT.
+
+*>****************************************************************
+*> 1400-ESTABLISH-RUN-ID - A FRESH RUN GETS A NEW RUN-ID COMBINING
+*> TODAY'S DATE AND THE CURRENT TIME (YYYYMMDDHHMMSS) SO TWO RUNS
+*> STARTING IN THE SAME SECOND ON DIFFERENT DAYS DON'T COLLIDE ON
+*> CKPTFILE'S KEY OR HISTFILE'S AUDIT TRAIL.  A RESTART RUN KEEPS
+*> THE ORIGINAL RUN-ID SO ITS CHECKPOINT AND HISTORY RECORDS TIE
+*> TOGETHER.
+*>****************************************************************
+1400-ESTABLISH-RUN-ID.
+    IF FB-IS-RESTART
+        MOVE FB-PARM-RESTART-RUN-ID TO FB-RUN-ID
+    ELSE
+        COMPUTE FB-RUN-ID = FB-RUN-DATE * 1000000 + FB-RUN-TIME
+    END-IF.
+    1400-EXIT.
+        EXIT.
+
+*>****************************************************************
+*> 1500-DETERMINE-START-NUMBER - ON A FRESH RUN, START AT ZERO
+*> WITH A NEW CKPTFILE.  ON A RESTART, READ THE CHECKPOINT
+*> RECORD FOR THE RUN-ID BEING RESUMED AND PICK UP ONE PAST THE
+*> LAST NUMBER IT RECORDS.
+*>****************************************************************
+1500-DETERMINE-START-NUMBER.
+    IF FB-IS-RESTART
+        OPEN I-O CKPT-FILE
+        MOVE "OPEN I-O" TO FB-IO-OPERATION
+        MOVE "CKPTFILE"  TO FB-IO-FILE-ID
+        MOVE FB-CKPT-STATUS TO FB-IO-STATUS
+        PERFORM 9000-CHECK-FILE-STATUS THRU 9000-EXIT
+        MOVE FB-RUN-ID TO FB-CKPT-RUN-ID
+        READ CKPT-FILE
+            INVALID KEY MOVE 0 TO FB-START-NUMBER
+        END-READ
+        IF FB-CKPT-STATUS NOT = "00" AND FB-CKPT-STATUS NOT = "23"
+            MOVE "READ"     TO FB-IO-OPERATION
+            MOVE "CKPTFILE" TO FB-IO-FILE-ID
+            MOVE FB-CKPT-STATUS TO FB-IO-STATUS
+            PERFORM 9500-ABEND-RTN THRU 9500-EXIT
+        END-IF
+        IF FB-CKPT-STATUS = "00"
+            COMPUTE FB-START-NUMBER = FB-CKPT-LAST-NUMBER + 1
+        END-IF
+    ELSE
+*>      CKPTFILE IS SHARED ACROSS RUNS (SEE FBCKPT MOD LOG) SO A
+*>      FRESH RUN MUST NOT OPEN OUTPUT AND WIPE OTHER RUNS' CHECKPOINT
+*>      RECORDS.  OPEN I-O FIRST; ONLY CREATE THE FILE WITH OPEN
+*>      OUTPUT WHEN IT GENUINELY DOES NOT EXIST YET (STATUS "35").
+        OPEN I-O CKPT-FILE
+        MOVE "OPEN I-O" TO FB-IO-OPERATION
+        MOVE "CKPTFILE"  TO FB-IO-FILE-ID
+        MOVE FB-CKPT-STATUS TO FB-IO-STATUS
+        IF FB-CKPT-STATUS = "35"
+            OPEN OUTPUT CKPT-FILE
+            MOVE "OPEN OUTPUT" TO FB-IO-OPERATION
+            MOVE "CKPTFILE"    TO FB-IO-FILE-ID
+            MOVE FB-CKPT-STATUS TO FB-IO-STATUS
+            PERFORM 9000-CHECK-FILE-STATUS THRU 9000-EXIT
+            CLOSE CKPT-FILE
+            OPEN I-O CKPT-FILE
+            MOVE "OPEN I-O" TO FB-IO-OPERATION
+            MOVE "CKPTFILE"  TO FB-IO-FILE-ID
+            MOVE FB-CKPT-STATUS TO FB-IO-STATUS
+            PERFORM 9000-CHECK-FILE-STATUS THRU 9000-EXIT
+        ELSE
+            PERFORM 9000-CHECK-FILE-STATUS THRU 9000-EXIT
+        END-IF
+        MOVE 0 TO FB-START-NUMBER
+    END-IF.
+    1500-EXIT.
+        EXIT.
+
+*>****************************************************************
+*> 1600-WRITE-REPORT-HEADINGS - TITLE/RUN-DATE HEADER, PAGE
+*> NUMBER AND COLUMN HEADINGS.  ALSO CALLED FOR EACH PAGE BREAK.
+*>****************************************************************
+1600-WRITE-REPORT-HEADINGS.
+    ADD 1 TO FB-PAGE-NUMBER.
+    MOVE FB-PAGE-NUMBER TO FB-EDIT-PAGE.
+    MOVE "1" TO FB-RPT-CTL.
+    STRING "FIZZBUZZ CLASSIFICATION REPORT   RUN " DELIMITED BY SIZE
+           FB-RUN-DATE DELIMITED BY SIZE
+           " RUN-ID " DELIMITED BY SIZE
+           FB-RUN-ID DELIMITED BY SIZE
+           "   PAGE " DELIMITED BY SIZE
+           FB-EDIT-PAGE DELIMITED BY SIZE
+           INTO FB-RPT-LINE
+    END-STRING.
+    PERFORM 1610-WRITE-REPORT-LINE THRU 1610-EXIT.
+
+    MOVE " " TO FB-RPT-CTL.
+    MOVE "  NUMBER  RESULT" TO FB-RPT-LINE.
+    PERFORM 1610-WRITE-REPORT-LINE THRU 1610-EXIT.
+
+    MOVE " " TO FB-RPT-CTL.
+    MOVE "  ------  --------" TO FB-RPT-LINE.
+    PERFORM 1610-WRITE-REPORT-LINE THRU 1610-EXIT.
+
+    MOVE 3 TO FB-LINE-COUNT.
+    1600-EXIT.
+        EXIT.
+
+*>****************************************************************
+*> 1610-WRITE-REPORT-LINE - COMMON CHOKE POINT FOR EVERY WRITE TO
+*> RPTFILE SO FILE STATUS ONLY HAS TO BE CHECKED IN ONE PLACE.
+*>****************************************************************
+1610-WRITE-REPORT-LINE.
+    WRITE FB-RPT-RECORD.
+    MOVE "WRITE"    TO FB-IO-OPERATION.
+    MOVE "RPTFILE"  TO FB-IO-FILE-ID.
+    MOVE FB-RPT-STATUS TO FB-IO-STATUS.
+    PERFORM 9000-CHECK-FILE-STATUS THRU 9000-EXIT.
+    1610-EXIT.
+        EXIT.
+
+*>****************************************************************
+*> 2000-PROCESS-ONE-NUMBER - CLASSIFY ONE loopNumber AGAINST THE
+*> TWO CARD-DRIVEN DIVISORS AND WRITE THE RESULT TO RPTFILE.
+*>****************************************************************
+2000-PROCESS-ONE-NUMBER.
+    MOVE SPACES TO out.
+    MOVE 0 TO FB-MATCH-COUNT.
+    PERFORM 2210-APPLY-ONE-RULE THRU 2210-EXIT
+        VARYING FB-RULE-IDX FROM 1 BY 1
+        UNTIL FB-RULE-IDX > FB-RULE-COUNT.
+    PERFORM 2500-ACCUMULATE-STATISTICS THRU 2500-EXIT.
+    PERFORM 2400-WRITE-EXTRACT-RECORD THRU 2400-EXIT.
+    IF FB-LINE-COUNT >= FB-LINES-PER-PAGE
+        PERFORM 1600-WRITE-REPORT-HEADINGS THRU 1600-EXIT
+    END-IF.
+    MOVE loopNumber TO FB-EDIT-NUMBER.
+    MOVE " " TO FB-RPT-CTL.
+    IF out = SPACES
+        STRING "  " DELIMITED BY SIZE
+               FB-EDIT-NUMBER DELIMITED BY SIZE
+               INTO FB-RPT-LINE
+        END-STRING
+    ELSE
+        STRING "  " DELIMITED BY SIZE
+               FB-EDIT-NUMBER DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               out DELIMITED BY SIZE
+               INTO FB-RPT-LINE
+        END-STRING
+    END-IF.
+    PERFORM 1610-WRITE-REPORT-LINE THRU 1610-EXIT.
+    ADD 1 TO FB-LINE-COUNT.
+    IF loopNumber > FB-HIGH-NUMBER
+        MOVE loopNumber TO FB-HIGH-NUMBER
+    END-IF.
+    IF FB-PARM-CKPT-INTERVAL > 0
+        ADD 1 TO FB-CKPT-INTERVAL-COUNT
+        IF FB-CKPT-INTERVAL-COUNT >= FB-PARM-CKPT-INTERVAL
+            PERFORM 2600-TAKE-CHECKPOINT THRU 2600-EXIT
+            MOVE 0 TO FB-CKPT-INTERVAL-COUNT
+        END-IF
+    END-IF.
+    PERFORM 2100-GET-NEXT-NUMBER THRU 2100-EXIT.
+    2000-EXIT.
+        EXIT.
+
+*>****************************************************************
+*> 2100-GET-NEXT-NUMBER - FETCH THE NEXT loopNumber TO CLASSIFY,
+*> EITHER FROM TRANFILE OR FROM THE CARD-DRIVEN COUNTER, PER
+*> FB-PARM-RUN-MODE.  SETS FB-END-OF-INPUT WHEN THERE IS NO MORE
+*> WORK.
+*>****************************************************************
+2100-GET-NEXT-NUMBER.
+    IF FB-MODE-TRANSACTION
+        PERFORM 2110-READ-TRANSACTION THRU 2110-EXIT
+    ELSE
+        PERFORM 2120-GET-NEXT-COUNTER THRU 2120-EXIT
+    END-IF.
+    2100-EXIT.
+        EXIT.
+
+*>****************************************************************
+*> 2110-READ-TRANSACTION - READ ONE NUMBER FROM TRANFILE.
+*>****************************************************************
+2110-READ-TRANSACTION.
+    READ TRAN-FILE
+        AT END SET FB-END-OF-INPUT TO TRUE
+    END-READ.
+    IF FB-TRAN-STATUS NOT = "00" AND FB-TRAN-STATUS NOT = "10"
+        MOVE "READ"     TO FB-IO-OPERATION
+        MOVE "TRANFILE" TO FB-IO-FILE-ID
+        MOVE FB-TRAN-STATUS TO FB-IO-STATUS
+        PERFORM 9500-ABEND-RTN THRU 9500-EXIT
+    END-IF.
+    IF FB-TRAN-STATUS = "00"
+        MOVE FB-TRAN-NUMBER TO loopNumber
+    END-IF.
+    2110-EXIT.
+        EXIT.
+
+*>****************************************************************
+*> 2120-GET-NEXT-COUNTER - HAND OUT THE NEXT NUMBER 0 THRU
+*> FB-LOOP-LIMIT, STARTING AT FB-START-NUMBER (WHICH IS NON-ZERO
+*> ON A RESTART).
+*>****************************************************************
+2120-GET-NEXT-COUNTER.
+    IF FB-COUNTER-NEXT >= FB-LOOP-LIMIT
+        SET FB-END-OF-INPUT TO TRUE
+    ELSE
+        MOVE FB-COUNTER-NEXT TO loopNumber
+        ADD 1 TO FB-COUNTER-NEXT
+    END-IF.
+    2120-EXIT.
+        EXIT.
+
+*>****************************************************************
+*> 2210-APPLY-ONE-RULE - IF loopNumber IS DIVISIBLE BY THE
+*> DIVISOR OF THE CURRENT TABLE ENTRY, APPEND THAT RULE'S WORD
+*> TO out.  DRIVEN BY FB-RULE-IDX FROM THE PERFORM VARYING IN
+*> 2000-PROCESS-ONE-NUMBER.
+*>****************************************************************
+2210-APPLY-ONE-RULE.
+    IF FUNCTION MOD(loopNumber, FB-RULE-DIVISOR(FB-RULE-IDX)) = 0
+        STRING out DELIMITED BY SPACE
+               FB-RULE-WORD(FB-RULE-IDX) DELIMITED BY SPACE
+               INTO out
+            ON OVERFLOW
+                MOVE "STRING OVERFLOW" TO FB-IO-OPERATION
+                MOVE "OUT-FIELD"       TO FB-IO-FILE-ID
+                MOVE "OV"              TO FB-IO-STATUS
+                PERFORM 9500-ABEND-RTN THRU 9500-EXIT
+        END-STRING
+        ADD 1 TO FB-MATCH-COUNT
+    END-IF.
+    2210-EXIT.
+        EXIT.
+
+*>****************************************************************
+*> 2400-WRITE-EXTRACT-RECORD - ONE FIXED-WIDTH CSV ROW PER NUMBER
+*> PROCESSED, FOR DOWNSTREAM SYSTEMS TO PICK UP FROM XTRFILE.
+*>****************************************************************
+2400-WRITE-EXTRACT-RECORD.
+    MOVE loopNumber TO FB-XTR-NUMBER.
+    MOVE "N" TO FB-XTR-FIZZ-FLAG.
+    MOVE "N" TO FB-XTR-BUZZ-FLAG.
+    IF FB-RULE-COUNT >= 1
+        IF FUNCTION MOD(loopNumber, FB-RULE-DIVISOR(1)) = 0
+            MOVE "Y" TO FB-XTR-FIZZ-FLAG
+        END-IF
+    END-IF.
+    IF FB-RULE-COUNT >= 2
+        IF FUNCTION MOD(loopNumber, FB-RULE-DIVISOR(2)) = 0
+            MOVE "Y" TO FB-XTR-BUZZ-FLAG
+        END-IF
+    END-IF.
+    MOVE out TO FB-XTR-OUT-TEXT.
+    WRITE FB-XTRACT-RECORD.
+    MOVE "WRITE"   TO FB-IO-OPERATION.
+    MOVE "XTRFILE" TO FB-IO-FILE-ID.
+    MOVE FB-XTR-STATUS TO FB-IO-STATUS.
+    PERFORM 9000-CHECK-FILE-STATUS THRU 9000-EXIT.
+    2400-EXIT.
+        EXIT.
+
+*>****************************************************************
+*> 2500-ACCUMULATE-STATISTICS - TALLY WHETHER THIS NUMBER MATCHED
+*> NO RULES (PLAIN), EXACTLY ONE, OR MORE THAN ONE.
+*>****************************************************************
+2500-ACCUMULATE-STATISTICS.
+    EVALUATE TRUE
+        WHEN FB-MATCH-COUNT = 0
+            ADD 1 TO FB-STAT-PLAIN
+        WHEN FB-MATCH-COUNT = 1
+            ADD 1 TO FB-STAT-ONE-WORD
+        WHEN OTHER
+            ADD 1 TO FB-STAT-MULTI-WORD
+    END-EVALUATE.
+    2500-EXIT.
+        EXIT.
+
+*>****************************************************************
+*> 2600-TAKE-CHECKPOINT - RECORD HOW FAR THIS RUN HAS GOT SO A
+*> RESTART CAN PICK UP WITHOUT REPROCESSING loopNumber 0 THRU
+*> HERE ALL OVER AGAIN.
+*>****************************************************************
+2600-TAKE-CHECKPOINT.
+    PERFORM 2610-WRITE-CKPT-RECORD THRU 2610-EXIT.
+    2600-EXIT.
+        EXIT.
+
+*>****************************************************************
+*> 2610-WRITE-CKPT-RECORD - REWRITE THE CHECKPOINT ROW FOR THIS
+*> RUN-ID IF ONE EXISTS ALREADY (A RESTART CONTINUING TO
+*> CHECKPOINT), OTHERWISE ADD IT.
+*>****************************************************************
+2610-WRITE-CKPT-RECORD.
+    MOVE FB-RUN-ID    TO FB-CKPT-RUN-ID.
+    MOVE loopNumber   TO FB-CKPT-LAST-NUMBER.
+    MOVE FB-RUN-DATE  TO FB-CKPT-TS-DATE.
+    MOVE FB-RUN-TIME  TO FB-CKPT-TS-TIME.
+    REWRITE FB-CKPT-RECORD
+        INVALID KEY
+            WRITE FB-CKPT-RECORD
+    END-REWRITE.
+    IF FB-CKPT-STATUS NOT = "00"
+        MOVE "WRITE"     TO FB-IO-OPERATION
+        MOVE "CKPTFILE"  TO FB-IO-FILE-ID
+        MOVE FB-CKPT-STATUS TO FB-IO-STATUS
+        PERFORM 9500-ABEND-RTN THRU 9500-EXIT
+    END-IF.
+    2610-EXIT.
+        EXIT.
+
+*>****************************************************************
+*> 8100-WRITE-REPORT-TRAILER - CLOSING SUMMARY LINES SHOWING HOW
+*> MANY NUMBERS FELL INTO EACH CLASSIFICATION FOR THE RUN.
+*>****************************************************************
+8100-WRITE-REPORT-TRAILER.
+    MOVE " " TO FB-RPT-CTL.
+    MOVE SPACES TO FB-RPT-LINE.
+    PERFORM 1610-WRITE-REPORT-LINE THRU 1610-EXIT.
+
+    MOVE " " TO FB-RPT-CTL.
+    MOVE "  ----- RUN TOTALS -----" TO FB-RPT-LINE.
+    PERFORM 1610-WRITE-REPORT-LINE THRU 1610-EXIT.
+
+    MOVE FB-STAT-PLAIN TO FB-EDIT-COUNT.
+    MOVE " " TO FB-RPT-CTL.
+    STRING "  PLAIN NUMBERS.......... " DELIMITED BY SIZE
+           FB-EDIT-COUNT DELIMITED BY SIZE
+           INTO FB-RPT-LINE
+    END-STRING.
+    PERFORM 1610-WRITE-REPORT-LINE THRU 1610-EXIT.
+
+    MOVE FB-STAT-ONE-WORD TO FB-EDIT-COUNT.
+    MOVE " " TO FB-RPT-CTL.
+    STRING "  SINGLE-RULE MATCHES... " DELIMITED BY SIZE
+           FB-EDIT-COUNT DELIMITED BY SIZE
+           INTO FB-RPT-LINE
+    END-STRING.
+    PERFORM 1610-WRITE-REPORT-LINE THRU 1610-EXIT.
+
+    MOVE FB-STAT-MULTI-WORD TO FB-EDIT-COUNT.
+    MOVE " " TO FB-RPT-CTL.
+    STRING "  MULTI-RULE MATCHES.... " DELIMITED BY SIZE
+           FB-EDIT-COUNT DELIMITED BY SIZE
+           INTO FB-RPT-LINE
+    END-STRING.
+    PERFORM 1610-WRITE-REPORT-LINE THRU 1610-EXIT.
+    8100-EXIT.
+        EXIT.
+
+*>****************************************************************
+*> 8200-WRITE-HISTORY-RECORD - ONE AUDIT RECORD PER RUN SO WE CAN
+*> ANSWER "DID THAT RUN ACTUALLY GO ALL THE WAY?" FROM DATA.
+*> FB-HIST-WRITTEN-SW GUARDS AGAINST WRITING A SECOND, CONTRADICTORY
+*> ROW FOR THE SAME RUN-ID (E.G. A CLOSE FAILURE IN 8300-CLOSE-FILES
+*> AFTER THE NORMAL-COMPLETION ROW IS ALREADY ON HISTFILE) AND STOPS
+*> A FAILING WRITE AGAINST HISTFILE ITSELF FROM RE-ENTERING THIS
+*> PARAGRAPH VIA 9000-CHECK-FILE-STATUS/9500-ABEND-RTN.
+*>****************************************************************
+8200-WRITE-HISTORY-RECORD.
+    IF FB-HIST-REC-NOT-WRITTEN
+        MOVE FB-RUN-ID     TO FB-HIST-RUN-ID
+        MOVE FB-RUN-DATE   TO FB-HIST-RUN-DATE
+        MOVE FB-RUN-TIME   TO FB-HIST-RUN-TIME
+        MOVE FB-LOOP-LIMIT TO FB-HIST-LOOP-LIMIT
+        MOVE FB-PARM-RUN-MODE TO FB-HIST-RUN-MODE
+        MOVE FB-HIGH-NUMBER TO FB-HIST-HIGH-NUMBER
+        IF FB-ABEND-OCCURRED
+            SET FB-HIST-ABENDED TO TRUE
+        ELSE
+            SET FB-HIST-COMPLETE TO TRUE
+        END-IF
+        SET FB-HIST-REC-WRITTEN TO TRUE
+        WRITE FB-HIST-RECORD
+        MOVE "WRITE"    TO FB-IO-OPERATION
+        MOVE "HISTFILE" TO FB-IO-FILE-ID
+        MOVE FB-HISTFILE-STATUS TO FB-IO-STATUS
+        PERFORM 9000-CHECK-FILE-STATUS THRU 9000-EXIT
+    END-IF.
+    8200-EXIT.
+        EXIT.
+
+*>****************************************************************
+*> 8300-CLOSE-FILES - CLOSE EVERY OUTPUT FILE AT NORMAL END OF
+*> RUN, CHECKING STATUS ON EACH.
+*>****************************************************************
+8300-CLOSE-FILES.
+    CLOSE RPT-FILE.
+    MOVE "CLOSE"   TO FB-IO-OPERATION.
+    MOVE "RPTFILE" TO FB-IO-FILE-ID.
+    MOVE FB-RPT-STATUS TO FB-IO-STATUS.
+    PERFORM 9000-CHECK-FILE-STATUS THRU 9000-EXIT.
+    CLOSE HIST-FILE.
+    MOVE "CLOSE"    TO FB-IO-OPERATION.
+    MOVE "HISTFILE" TO FB-IO-FILE-ID.
+    MOVE FB-HISTFILE-STATUS TO FB-IO-STATUS.
+    PERFORM 9000-CHECK-FILE-STATUS THRU 9000-EXIT.
+    CLOSE CKPT-FILE.
+    MOVE "CLOSE"    TO FB-IO-OPERATION.
+    MOVE "CKPTFILE" TO FB-IO-FILE-ID.
+    MOVE FB-CKPT-STATUS TO FB-IO-STATUS.
+    PERFORM 9000-CHECK-FILE-STATUS THRU 9000-EXIT.
+    CLOSE XTR-FILE.
+    MOVE "CLOSE"   TO FB-IO-OPERATION.
+    MOVE "XTRFILE" TO FB-IO-FILE-ID.
+    MOVE FB-XTR-STATUS TO FB-IO-STATUS.
+    PERFORM 9000-CHECK-FILE-STATUS THRU 9000-EXIT.
+    IF FB-MODE-TRANSACTION
+        CLOSE TRAN-FILE
+        MOVE "CLOSE"    TO FB-IO-OPERATION
+        MOVE "TRANFILE" TO FB-IO-FILE-ID
+        MOVE FB-TRAN-STATUS TO FB-IO-STATUS
+        PERFORM 9000-CHECK-FILE-STATUS THRU 9000-EXIT
+    END-IF.
+    8300-EXIT.
+        EXIT.
+
+*>****************************************************************
+*> 9000-CHECK-FILE-STATUS - COMMON STATUS CHECK.  CALLERS MOVE
+*> THE FILE STATUS BEING CHECKED, THE OPERATION AND THE FILE-ID
+*> INTO FB-IO-DIAGNOSTICS BEFORE PERFORMING THIS PARAGRAPH.
+*>****************************************************************
+9000-CHECK-FILE-STATUS.
+    IF FB-IO-STATUS NOT = "00"
+        PERFORM 9500-ABEND-RTN THRU 9500-EXIT
+    END-IF.
+    9000-EXIT.
+        EXIT.
+
+*>****************************************************************
+*> 9500-ABEND-RTN - SHARED ERROR ROUTINE.  REPORTS WHAT FAILED,
+*> RECORDS AN ABENDED HISTORY ROW IF HISTFILE IS ALREADY OPEN,
+*> AND STOPS THE RUN WITH A NON-ZERO RETURN CODE.
+*>****************************************************************
+9500-ABEND-RTN.
+    DISPLAY "FIZZBUZZ ABEND *** " FB-IO-OPERATION
+            " FAILED ON " FB-IO-FILE-ID
+            " - FILE STATUS " FB-IO-STATUS.
+    SET FB-ABEND-OCCURRED TO TRUE.
+    IF FB-HISTFILE-IS-OPEN
+        PERFORM 8200-WRITE-HISTORY-RECORD THRU 8200-EXIT
+    END-IF.
+    MOVE 16 TO RETURN-CODE.
+    STOP RUN.
+    9500-EXIT.
+        EXIT.
+
+9999-EXIT.
+    STOP RUN.
