@@ -0,0 +1,257 @@
+       >>SOURCE FORMAT FREE
+*>****************************************************************
+*> RULEMAINT - ONLINE-STYLE MAINTENANCE MENU FOR THE FIZZ/BUZZ
+*> RULES TABLE.  LETS A BUSINESS USER ADD, CHANGE OR INACTIVATE A
+*> DIVISOR/WORD RULE ON RULEFILE WITHOUT A CHANGE TICKET, INSTEAD
+*> OF HAND-EDITING THE FILE WITH A TEXT EDITOR.  FIZZBUZZ PICKS UP
+*> WHATEVER IS ACTIVE ON RULEFILE THE NEXT TIME IT RUNS.
+*>------------------------------------------------------------------
+*> AUTHOR.          T. ANGUS, BATCH SYSTEMS GROUP.
+*> INSTALLATION.    TEAMEXANGUS.
+*> DATE-WRITTEN.    2026-08-09.
+*> DATE-COMPILED.
+*>------------------------------------------------------------------
+*> MODIFICATION HISTORY
+*> 2026-08-09 TXA  ORIGINAL.
+*>****************************************************************
+IDENTIFICATION DIVISION.
+PROGRAM-ID. RULEMAINT.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT RULE-FILE ASSIGN TO RULEFILE
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS FB-RULE-DIVISOR-R
+        FILE STATUS IS FB-RULE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD  RULE-FILE
+    RECORDING MODE IS F.
+    COPY "FBRULE.cpy".
+
+WORKING-STORAGE SECTION.
+01  FB-RULE-STATUS                 PIC X(02).
+01  FB-DONE-SW                     PIC X(01) VALUE "N".
+    88  FB-USER-IS-DONE                VALUE "Y".
+01  FB-MENU-CHOICE                 PIC X(01).
+01  FB-CONFIRM-MSG                 PIC X(60) VALUE SPACES.
+
+01  FB-ENTRY-FIELDS.
+    05  FB-ENTRY-DIVISOR           PIC 9(03).
+    05  FB-ENTRY-WORD              PIC X(08).
+    05  FB-ENTRY-EFF-DATE          PIC 9(08).
+
+PROCEDURE DIVISION.
+
+*>****************************************************************
+*> 0000-MAINLINE
+*>****************************************************************
+0000-MAINLINE.
+    PERFORM 1000-OPEN-RULE-FILE THRU 1000-EXIT.
+    PERFORM 2000-MENU-LOOP THRU 2000-EXIT
+        UNTIL FB-USER-IS-DONE.
+    CLOSE RULE-FILE.
+    GO TO 9999-EXIT.
+
+1000-OPEN-RULE-FILE.
+    OPEN I-O RULE-FILE.
+    IF FB-RULE-STATUS NOT = "00"
+        DISPLAY "RULEMAINT - UNABLE TO OPEN RULEFILE, STATUS "
+            FB-RULE-STATUS
+        MOVE 16 TO RETURN-CODE
+        SET FB-USER-IS-DONE TO TRUE
+    END-IF.
+    1000-EXIT.
+        EXIT.
+
+*>****************************************************************
+*> 2000-MENU-LOOP - DISPLAY THE MENU, ACCEPT A CHOICE, ACT ON IT.
+*>****************************************************************
+2000-MENU-LOOP.
+    IF NOT FB-USER-IS-DONE
+        PERFORM 2100-DISPLAY-MENU THRU 2100-EXIT
+        ACCEPT FB-MENU-CHOICE
+        EVALUATE FB-MENU-CHOICE
+            WHEN "1" PERFORM 3000-ADD-RULE THRU 3000-EXIT
+            WHEN "2" PERFORM 4000-CHANGE-RULE THRU 4000-EXIT
+            WHEN "3" PERFORM 5000-INACTIVATE-RULE THRU 5000-EXIT
+            WHEN "4" PERFORM 6000-LIST-RULES THRU 6000-EXIT
+            WHEN "0" SET FB-USER-IS-DONE TO TRUE
+            WHEN OTHER DISPLAY "PLEASE ENTER 0, 1, 2, 3 OR 4."
+        END-EVALUATE
+    END-IF.
+    2000-EXIT.
+        EXIT.
+
+2100-DISPLAY-MENU.
+    DISPLAY " ".
+    DISPLAY "FIZZ/BUZZ RULE MAINTENANCE".
+    DISPLAY "  1  ADD A RULE".
+    DISPLAY "  2  CHANGE A RULE".
+    DISPLAY "  3  INACTIVATE A RULE".
+    DISPLAY "  4  LIST ALL RULES".
+    DISPLAY "  0  EXIT".
+    DISPLAY "ENTER YOUR CHOICE: " WITH NO ADVANCING.
+    2100-EXIT.
+        EXIT.
+
+*>****************************************************************
+*> 3000-ADD-RULE - WRITE A NEW RULE RECORD, KEYED BY DIVISOR.
+*>****************************************************************
+3000-ADD-RULE.
+    PERFORM 3100-ACCEPT-RULE-ENTRY THRU 3100-EXIT.
+    IF FB-ENTRY-DIVISOR = 0
+        MOVE "DIVISOR MUST BE 1-999; RULE NOT ADDED."
+            TO FB-CONFIRM-MSG
+    ELSE
+        MOVE FB-ENTRY-DIVISOR   TO FB-RULE-DIVISOR-R
+        MOVE FB-ENTRY-WORD      TO FB-RULE-WORD-R
+        MOVE FB-ENTRY-EFF-DATE  TO FB-RULE-EFF-DATE-R
+        MOVE "Y"                TO FB-RULE-ACTIVE-R
+        WRITE FB-RULE-RECORD
+            INVALID KEY
+                MOVE "A RULE FOR THAT DIVISOR ALREADY EXISTS."
+                    TO FB-CONFIRM-MSG
+        END-WRITE
+        IF FB-RULE-STATUS = "00"
+            MOVE "RULE ADDED." TO FB-CONFIRM-MSG
+        ELSE
+            IF FB-RULE-STATUS NOT = "22"
+                PERFORM 9500-ABEND-RTN THRU 9500-EXIT
+            END-IF
+        END-IF
+    END-IF.
+    DISPLAY FB-CONFIRM-MSG.
+    3000-EXIT.
+        EXIT.
+
+*>****************************************************************
+*> 4000-CHANGE-RULE - REWRITE AN EXISTING RULE'S WORD/EFFECTIVE
+*> DATE, LOOKED UP BY DIVISOR.
+*>****************************************************************
+4000-CHANGE-RULE.
+    DISPLAY "DIVISOR TO CHANGE: " WITH NO ADVANCING.
+    ACCEPT FB-ENTRY-DIVISOR.
+    MOVE FB-ENTRY-DIVISOR TO FB-RULE-DIVISOR-R.
+    READ RULE-FILE
+        INVALID KEY
+            MOVE "NO RULE ON FILE FOR THAT DIVISOR." TO FB-CONFIRM-MSG
+    END-READ.
+    IF FB-RULE-STATUS NOT = "00" AND FB-RULE-STATUS NOT = "23"
+        PERFORM 9500-ABEND-RTN THRU 9500-EXIT
+    END-IF.
+    IF FB-RULE-STATUS = "00"
+        DISPLAY "NEW WORD: " WITH NO ADVANCING
+        ACCEPT FB-ENTRY-WORD
+        DISPLAY "NEW EFFECTIVE DATE (YYYYMMDD): " WITH NO ADVANCING
+        ACCEPT FB-ENTRY-EFF-DATE
+        MOVE FB-ENTRY-WORD     TO FB-RULE-WORD-R
+        MOVE FB-ENTRY-EFF-DATE TO FB-RULE-EFF-DATE-R
+        REWRITE FB-RULE-RECORD
+            INVALID KEY
+                MOVE "UNABLE TO REWRITE RULE RECORD." TO FB-CONFIRM-MSG
+        END-REWRITE
+        IF FB-RULE-STATUS = "00"
+            MOVE "RULE CHANGED." TO FB-CONFIRM-MSG
+        ELSE
+            IF FB-RULE-STATUS NOT = "21" AND FB-RULE-STATUS NOT = "23"
+                PERFORM 9500-ABEND-RTN THRU 9500-EXIT
+            END-IF
+        END-IF
+    END-IF.
+    DISPLAY FB-CONFIRM-MSG.
+    4000-EXIT.
+        EXIT.
+
+*>****************************************************************
+*> 5000-INACTIVATE-RULE - FLIP A RULE'S ACTIVE SWITCH TO "N"
+*> RATHER THAN DELETING IT, SO THE HISTORY OF THE RULE STAYS ON
+*> FILE.
+*>****************************************************************
+5000-INACTIVATE-RULE.
+    DISPLAY "DIVISOR TO INACTIVATE: " WITH NO ADVANCING.
+    ACCEPT FB-ENTRY-DIVISOR.
+    MOVE FB-ENTRY-DIVISOR TO FB-RULE-DIVISOR-R.
+    READ RULE-FILE
+        INVALID KEY
+            MOVE "NO RULE ON FILE FOR THAT DIVISOR." TO FB-CONFIRM-MSG
+    END-READ.
+    IF FB-RULE-STATUS NOT = "00" AND FB-RULE-STATUS NOT = "23"
+        PERFORM 9500-ABEND-RTN THRU 9500-EXIT
+    END-IF.
+    IF FB-RULE-STATUS = "00"
+        SET FB-RULE-IS-INACTIVE-R TO TRUE
+        REWRITE FB-RULE-RECORD
+            INVALID KEY
+                MOVE "UNABLE TO REWRITE RULE RECORD." TO FB-CONFIRM-MSG
+        END-REWRITE
+        IF FB-RULE-STATUS = "00"
+            MOVE "RULE INACTIVATED." TO FB-CONFIRM-MSG
+        ELSE
+            IF FB-RULE-STATUS NOT = "21" AND FB-RULE-STATUS NOT = "23"
+                PERFORM 9500-ABEND-RTN THRU 9500-EXIT
+            END-IF
+        END-IF
+    END-IF.
+    DISPLAY FB-CONFIRM-MSG.
+    5000-EXIT.
+        EXIT.
+
+*>****************************************************************
+*> 6000-LIST-RULES - SEQUENTIAL SCAN OF EVERY RULE ON FILE.
+*>****************************************************************
+6000-LIST-RULES.
+    DISPLAY "DIVISOR  WORD      EFF-DATE  ACTIVE".
+    MOVE 0 TO FB-RULE-DIVISOR-R.
+    START RULE-FILE KEY IS NOT LESS THAN FB-RULE-DIVISOR-R
+        INVALID KEY MOVE "10" TO FB-RULE-STATUS
+    END-START.
+    PERFORM 6100-LIST-ONE-RULE THRU 6100-EXIT
+        UNTIL FB-RULE-STATUS NOT = "00".
+    6000-EXIT.
+        EXIT.
+
+6100-LIST-ONE-RULE.
+    READ RULE-FILE NEXT RECORD
+        AT END MOVE "10" TO FB-RULE-STATUS
+    END-READ.
+    IF FB-RULE-STATUS = "00"
+        DISPLAY FB-RULE-DIVISOR-R " " FB-RULE-WORD-R " "
+            FB-RULE-EFF-DATE-R " " FB-RULE-ACTIVE-R
+    END-IF.
+    6100-EXIT.
+        EXIT.
+
+*>****************************************************************
+*> 3100-ACCEPT-RULE-ENTRY - COMMON PROMPT SEQUENCE FOR A NEW RULE.
+*>****************************************************************
+3100-ACCEPT-RULE-ENTRY.
+    DISPLAY "DIVISOR (1-999): " WITH NO ADVANCING.
+    ACCEPT FB-ENTRY-DIVISOR.
+    DISPLAY "WORD (E.G. FIZZ): " WITH NO ADVANCING.
+    ACCEPT FB-ENTRY-WORD.
+    DISPLAY "EFFECTIVE DATE (YYYYMMDD): " WITH NO ADVANCING.
+    ACCEPT FB-ENTRY-EFF-DATE.
+    3100-EXIT.
+        EXIT.
+
+*>****************************************************************
+*> 9500-ABEND-RTN - SHARED ERROR ROUTINE FOR AN UNEXPECTED RULEFILE
+*> STATUS (I.E. NOT "00" AND NOT ONE OF THE INVALID KEY CONDITIONS
+*> THE CALLER ALREADY HANDLES) - REPORTS IT AND STOPS THE RUN
+*> RATHER THAN LOOPING BACK TO THE MENU AS IF NOTHING HAPPENED.
+*>****************************************************************
+9500-ABEND-RTN.
+    DISPLAY "RULEMAINT ABEND *** UNEXPECTED RULEFILE STATUS "
+        FB-RULE-STATUS.
+    MOVE 16 TO RETURN-CODE.
+    CLOSE RULE-FILE.
+    STOP RUN.
+    9500-EXIT.
+        EXIT.
+
+9999-EXIT.
+    STOP RUN.
