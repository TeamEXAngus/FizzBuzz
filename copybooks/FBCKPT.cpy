@@ -0,0 +1,21 @@
+*>****************************************************************
+*> FBCKPT.CPY
+*> CHECKPOINT RECORD WRITTEN EVERY FB-PARM-CKPT-INTERVAL
+*> ITERATIONS SO A MID-RUN FAILURE CAN RESTART WITHOUT
+*> REPROCESSING FROM THE BEGINNING.  KEYED BY RUN-ID SO
+*> MULTIPLE RUNS' CHECKPOINTS CAN COEXIST ON CKPTFILE.
+*>------------------------------------------------------------------
+*> MOD LOG
+*> 2026-07-28 TXA  ORIGINAL.
+*> 2026-08-09 TXA  WIDENED RUN-ID TO CARRY THE RUN DATE AS WELL AS
+*>                 THE TIME (YYYYMMDDHHMMSS) SO TWO RUNS ON DIFFERENT
+*>                 DAYS STARTING IN THE SAME SECOND NO LONGER COLLIDE
+*>                 ON THIS FILE'S KEY.
+*>****************************************************************
+01  FB-CKPT-RECORD.
+    05  FB-CKPT-RUN-ID              PIC 9(14).
+    05  FB-CKPT-LAST-NUMBER         PIC 9(05).
+    05  FB-CKPT-TIMESTAMP.
+        10  FB-CKPT-TS-DATE         PIC 9(08).
+        10  FB-CKPT-TS-TIME         PIC 9(06).
+    05  FILLER                      PIC X(02).
