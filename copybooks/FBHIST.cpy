@@ -0,0 +1,25 @@
+*>****************************************************************
+*> FBHIST.CPY
+*> RUN-HISTORY AUDIT RECORD - ONE PER FIZZBUZZ EXECUTION,
+*> APPENDED TO HISTFILE SO PRIOR RUNS CAN BE RECONCILED.
+*>------------------------------------------------------------------
+*> MOD LOG
+*> 2026-07-25 TXA  ORIGINAL.
+*> 2026-08-09 TXA  ADDED RUN MODE SO HISTORY SHOWS WHETHER A RUN WAS
+*>                 COUNTER-DRIVEN OR TRANSACTION-DRIVEN.
+*> 2026-08-09 TXA  WIDENED RUN-ID TO CARRY THE RUN DATE AS WELL AS
+*>                 THE TIME (YYYYMMDDHHMMSS) SO TWO RUNS ON DIFFERENT
+*>                 DAYS STARTING IN THE SAME SECOND CAN STILL BE TOLD
+*>                 APART ON THIS AUDIT TRAIL.
+*>****************************************************************
+01  FB-HIST-RECORD.
+    05  FB-HIST-RUN-ID              PIC 9(14).
+    05  FB-HIST-RUN-DATE            PIC 9(08).
+    05  FB-HIST-RUN-TIME            PIC 9(06).
+    05  FB-HIST-LOOP-LIMIT          PIC 9(05).
+    05  FB-HIST-RUN-MODE            PIC X(01).
+    05  FB-HIST-HIGH-NUMBER         PIC 9(05).
+    05  FB-HIST-STATUS              PIC X(01).
+        88  FB-HIST-COMPLETE            VALUE "C".
+        88  FB-HIST-ABENDED             VALUE "A".
+    05  FILLER                      PIC X(11).
