@@ -0,0 +1,26 @@
+*>****************************************************************
+*> FBPARM.CPY
+*> PARAMETER CARD LAYOUT FOR THE FIZZBUZZ FAMILY OF PROGRAMS.
+*> ONE RECORD IS READ FROM PARMFILE AT THE START OF EACH RUN SO
+*> OPERATIONS CAN RETUNE A RUN WITHOUT A RECOMPILE.
+*>------------------------------------------------------------------
+*> MOD LOG
+*> 2026-07-20 TXA  ORIGINAL - LOOP LIMIT AND TWO DIVISORS.
+*> 2026-07-28 TXA  ADDED CHECKPOINT INTERVAL AND RESTART FIELDS.
+*> 2026-08-09 TXA  ADDED RUN MODE (COUNTER OR TRANSACTION-DRIVEN).
+*> 2026-08-09 TXA  WIDENED RESTART-RUN-ID TO MATCH THE WIDENED
+*>                 YYYYMMDDHHMMSS RUN-ID ON CKPTFILE/HISTFILE.
+*>****************************************************************
+01  FB-PARM-RECORD.
+    05  FB-PARM-LOOP-LIMIT          PIC 9(05).
+    05  FB-PARM-DIVISOR-1           PIC 9(03).
+    05  FB-PARM-DIVISOR-2           PIC 9(03).
+    05  FB-PARM-RUN-MODE            PIC X(01).
+        88  FB-MODE-COUNTER             VALUE "C".
+        88  FB-MODE-TRANSACTION         VALUE "T".
+    05  FB-PARM-CKPT-INTERVAL       PIC 9(05).
+    05  FB-PARM-RESTART-SW          PIC X(01).
+        88  FB-PARM-RESTART-YES         VALUE "Y".
+        88  FB-PARM-RESTART-NO          VALUE "N".
+    05  FB-PARM-RESTART-RUN-ID      PIC 9(14).
+    05  FILLER                      PIC X(05).
