@@ -0,0 +1,16 @@
+*>****************************************************************
+*> FBRTBL.CPY
+*> IN-STORAGE RULES TABLE BUILT BY FIZZBUZZ FROM RULEFILE AT
+*> INITIALIZATION TIME.  DRIVES THE FIZZ/BUZZ WORD-BUILDING
+*> LOGIC SO NEW RULES ARE A DATA CHANGE, NOT A CODE CHANGE.
+*>------------------------------------------------------------------
+*> MOD LOG
+*> 2026-08-01 TXA  ORIGINAL.
+*>****************************************************************
+01  FB-RULE-TABLE.
+    05  FB-RULE-COUNT               PIC 9(03) COMP VALUE 0.
+    05  FB-RULE-ENTRY OCCURS 20 TIMES
+                      INDEXED BY FB-RULE-IDX.
+        10  FB-RULE-DIVISOR         PIC 9(03).
+        10  FB-RULE-WORD            PIC X(08).
+        10  FB-RULE-ACTIVE          PIC X(01).
