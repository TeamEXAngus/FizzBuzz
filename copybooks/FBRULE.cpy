@@ -0,0 +1,17 @@
+*>****************************************************************
+*> FBRULE.CPY
+*> RECORD LAYOUT FOR RULEFILE - ONE FIZZ/BUZZ-STYLE RULE PER
+*> RECORD.  MAINTAINED ONLINE BY RULEMAINT AND READ BY FIZZBUZZ
+*> TO BUILD THE IN-STORAGE RULES TABLE (FBRTBL.CPY).
+*>------------------------------------------------------------------
+*> MOD LOG
+*> 2026-08-01 TXA  ORIGINAL.
+*>****************************************************************
+01  FB-RULE-RECORD.
+    05  FB-RULE-DIVISOR-R           PIC 9(03).
+    05  FB-RULE-WORD-R              PIC X(08).
+    05  FB-RULE-EFF-DATE-R          PIC 9(08).
+    05  FB-RULE-ACTIVE-R            PIC X(01).
+        88  FB-RULE-IS-ACTIVE-R         VALUE "Y".
+        88  FB-RULE-IS-INACTIVE-R       VALUE "N".
+    05  FILLER                      PIC X(10).
