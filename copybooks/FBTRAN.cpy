@@ -0,0 +1,12 @@
+*>****************************************************************
+*> FBTRAN.CPY
+*> INPUT TRANSACTION RECORD - AN EXTERNALLY SUPPLIED LIST OF
+*> NUMBERS TO RUN THE FIZZ/BUZZ CLASSIFICATION AGAINST, READ
+*> FROM TRANFILE WHEN FB-PARM-RUN-MODE = "T".
+*>------------------------------------------------------------------
+*> MOD LOG
+*> 2026-08-09 TXA  ORIGINAL.
+*>****************************************************************
+01  FB-TRAN-RECORD.
+    05  FB-TRAN-NUMBER              PIC 9(05).
+    05  FILLER                      PIC X(75).
