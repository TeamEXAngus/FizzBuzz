@@ -0,0 +1,16 @@
+*>****************************************************************
+*> FBXTRC.CPY
+*> DOWNSTREAM EXTRACT RECORD - ONE PER LOOPNUMBER PROCESSED -
+*> WRITTEN TO XTRFILE FOR OTHER DEPARTMENTS' SYSTEMS TO PICK UP.
+*>------------------------------------------------------------------
+*> MOD LOG
+*> 2026-08-07 TXA  ORIGINAL.
+*>****************************************************************
+01  FB-XTRACT-RECORD.
+    05  FB-XTR-NUMBER               PIC 9(05).
+    05  FILLER                      PIC X(01) VALUE ",".
+    05  FB-XTR-FIZZ-FLAG            PIC X(01).
+    05  FILLER                      PIC X(01) VALUE ",".
+    05  FB-XTR-BUZZ-FLAG            PIC X(01).
+    05  FILLER                      PIC X(01) VALUE ",".
+    05  FB-XTR-OUT-TEXT             PIC X(20).
