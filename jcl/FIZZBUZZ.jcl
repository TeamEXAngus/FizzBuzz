@@ -0,0 +1,21 @@
+//FIZZBUZZ JOB (ACCTNO),'FIZZBUZZ RUN',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------
+//* SAMPLE RUN JCL FOR FIZZBUZZ.
+//* PARMFILE SUPPLIES THE LOOP LIMIT, RUN MODE, CHECKPOINT
+//* INTERVAL AND RESTART SWITCH - SEE COPYBOOKS/FBPARM.CPY.
+//* FOR A RESTART RUN, SET FB-PARM-RESTART-SW TO Y AND
+//* FB-PARM-RESTART-RUN-ID TO THE RUN-ID BEING RESUMED, THEN
+//* RESUBMIT THIS SAME JCL.
+//*--------------------------------------------------------------
+//STEP1    EXEC PGM=FIZZBUZZ
+//STEPLIB  DD   DSN=TEAMEX.FIZZBUZZ.LOADLIB,DISP=SHR
+//PARMFILE DD   DSN=TEAMEX.FIZZBUZZ.PARMFILE,DISP=SHR
+//RULEFILE DD   DSN=TEAMEX.FIZZBUZZ.RULEFILE,DISP=SHR
+//CKPTFILE DD   DSN=TEAMEX.FIZZBUZZ.CKPTFILE,DISP=SHR
+//HISTFILE DD   DSN=TEAMEX.FIZZBUZZ.HISTFILE,DISP=MOD
+//RPTFILE  DD   SYSOUT=*
+//XTRFILE  DD   DSN=TEAMEX.FIZZBUZZ.XTRFILE,
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(5,5)),
+//              DCB=(RECFM=FB,LRECL=30)
+//TRANFILE DD   DSN=TEAMEX.FIZZBUZZ.TRANFILE,DISP=SHR
